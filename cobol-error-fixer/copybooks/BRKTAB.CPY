@@ -0,0 +1,23 @@
+      *---------------------------------------------------------------
+      *    BRKTAB.CPY
+      *    TAX BRACKET RATE RECORD - ONE BRACKET PER RECORD ON THE
+      *    RATE FILE.  BRACKETS ARE KEYED BY EFFECTIVE DATE AND
+      *    FILING STATUS SO THAT FINANCE CAN LOAD A NEW YEAR'S RATES,
+      *    SEPARATELY BY FILING STATUS, WITHOUT A RECOMPILE.
+      *    BRACKET-NO IS ASCENDING WITHIN AN EFFECTIVE DATE AND
+      *    FILING STATUS.
+      *    BRKTAB-KEY IS THE EFFECTIVE-DATE/FILING-STATUS/BRACKET-NO
+      *    GROUP, CONTIGUOUS SO IT CAN DOUBLE AS THE KEY OF THE VSAM
+      *    FILE THE ONLINE MAINTENANCE TRANSACTION READS AND REWRITES.
+      *---------------------------------------------------------------
+       01  BRKTAB-RECORD.
+           05  BRKTAB-KEY.
+               10  BRKTAB-EFFECTIVE-DATE   PIC 9(08).
+               10  BRKTAB-FILING-STATUS    PIC X(01).
+                   88  BRKTAB-SINGLE                     VALUE 'S'.
+                   88  BRKTAB-MARRIED                     VALUE 'M'.
+                   88  BRKTAB-HEAD-OF-HOUSEHOLD           VALUE 'H'.
+               10  BRKTAB-BRACKET-NO       PIC 9(02).
+           05  BRKTAB-LOW-AMT              PIC 9(07)V99.
+           05  BRKTAB-HIGH-AMT             PIC 9(07)V99.
+           05  BRKTAB-RATE                 PIC 9(01)V999.
