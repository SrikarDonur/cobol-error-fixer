@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------
+      *    TRANREC.CPY
+      *    TRANSACTION RECORD LAYOUT FOR THE DAILY TRANSACTION FEED.
+      *    SHARED BY EVERY PROGRAM THAT READS TRANSACTION-FILE SO
+      *    THE FIELD LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+      *---------------------------------------------------------------
+       01  TRANSACTION-RECORD.
+           05  ACCOUNT-NUMBER              PIC X(08).
+           05  TRANSACTION-AMT             PIC S9(7)V99
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  TRANSACTION-DATE            PIC X(08).
