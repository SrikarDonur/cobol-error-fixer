@@ -0,0 +1,30 @@
+      *---------------------------------------------------------------
+      *    CHGLOG.CPY
+      *    CHANGE LOG RECORD FOR ONLINE BRACKET TABLE MAINTENANCE.
+      *    ONE RECORD IS WRITTEN PER ADD/CHANGE/DELETE, CARRYING WHO
+      *    MADE THE CHANGE, WHEN, AND THE BRACKET'S VALUE BEFORE AND
+      *    AFTER.  CHGLOG-OLD-RECORD IS SPACES ON AN ADD AND
+      *    CHGLOG-NEW-RECORD IS SPACES ON A DELETE.
+      *---------------------------------------------------------------
+       01  CHGLOG-RECORD.
+           05  CHGLOG-USERID               PIC X(08).
+           05  CHGLOG-DATE                 PIC 9(08).
+           05  CHGLOG-TIME                 PIC 9(06).
+           05  CHGLOG-ACTION                PIC X(01).
+               88  CHGLOG-ACTION-ADD                  VALUE 'A'.
+               88  CHGLOG-ACTION-CHANGE               VALUE 'C'.
+               88  CHGLOG-ACTION-DELETE               VALUE 'D'.
+           05  CHGLOG-OLD-RECORD.
+               10  CHGLOG-OLD-EFF-DATE      PIC 9(08).
+               10  CHGLOG-OLD-FILING-STATUS PIC X(01).
+               10  CHGLOG-OLD-BRACKET-NO    PIC 9(02).
+               10  CHGLOG-OLD-LOW-AMT       PIC 9(07)V99.
+               10  CHGLOG-OLD-HIGH-AMT      PIC 9(07)V99.
+               10  CHGLOG-OLD-RATE          PIC 9(01)V999.
+           05  CHGLOG-NEW-RECORD.
+               10  CHGLOG-NEW-EFF-DATE      PIC 9(08).
+               10  CHGLOG-NEW-FILING-STATUS PIC X(01).
+               10  CHGLOG-NEW-BRACKET-NO    PIC 9(02).
+               10  CHGLOG-NEW-LOW-AMT       PIC 9(07)V99.
+               10  CHGLOG-NEW-HIGH-AMT      PIC 9(07)V99.
+               10  CHGLOG-NEW-RATE          PIC 9(01)V999.
