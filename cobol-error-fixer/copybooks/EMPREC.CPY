@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      *    EMPREC.CPY
+      *    EMPLOYEE MASTER RECORD FOR THE NIGHTLY PAYROLL TAX RUN.
+      *---------------------------------------------------------------
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                      PIC 9(06).
+           05  EMP-NAME                    PIC X(20).
+           05  EMP-SALARY                  PIC 9(07)V99.
+           05  EMP-FILING-STATUS           PIC X(01).
+               88  EMP-FILING-SINGLE                 VALUE 'S'.
+               88  EMP-FILING-MARRIED               VALUE 'M'.
+               88  EMP-FILING-HEAD-OF-HOUSEHOLD      VALUE 'H'.
