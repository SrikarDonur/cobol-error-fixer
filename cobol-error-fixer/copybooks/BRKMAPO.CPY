@@ -0,0 +1,51 @@
+      *---------------------------------------------------------------
+      *    BRKMAPO.CPY
+      *    SYMBOLIC MAP FOR MAPSET BRKMAP, MAP BRKMAP1 - THE LAYOUT
+      *    BMS GENERATES FOR THE BRACKET TABLE MAINTENANCE SCREEN.
+      *    EACH FIELD HAS THE USUAL LENGTH/ATTRIBUTE/DATA TRIAD.
+      *---------------------------------------------------------------
+       01  BRKMAP1I.
+           05  FILLER                      PIC X(12).
+           05  FUNCL                       PIC S9(04) COMP.
+           05  FUNCA                       PIC X(01).
+           05  FUNCI                       PIC X(01).
+           05  EFFDTL                      PIC S9(04) COMP.
+           05  EFFDTA                      PIC X(01).
+           05  EFFDTI                      PIC X(08).
+           05  FSTATL                      PIC S9(04) COMP.
+           05  FSTATA                      PIC X(01).
+           05  FSTATI                      PIC X(01).
+           05  BRKNOL                      PIC S9(04) COMP.
+           05  BRKNOA                      PIC X(01).
+           05  BRKNOI                      PIC X(02).
+           05  LOWAMTL                     PIC S9(04) COMP.
+           05  LOWAMTA                     PIC X(01).
+           05  LOWAMTI                     PIC X(09).
+           05  HIGHAMTL                    PIC S9(04) COMP.
+           05  HIGHAMTA                    PIC X(01).
+           05  HIGHAMTI                    PIC X(09).
+           05  RATEL                       PIC S9(04) COMP.
+           05  RATEA                       PIC X(01).
+           05  RATEI                       PIC X(04).
+           05  MSGL                        PIC S9(04) COMP.
+           05  MSGA                        PIC X(01).
+           05  MSGI                        PIC X(60).
+
+       01  BRKMAP1O REDEFINES BRKMAP1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  FUNCO                       PIC X(01).
+           05  FILLER                      PIC X(03).
+           05  EFFDTO                      PIC X(08).
+           05  FILLER                      PIC X(03).
+           05  FSTATO                      PIC X(01).
+           05  FILLER                      PIC X(03).
+           05  BRKNOO                      PIC X(02).
+           05  FILLER                      PIC X(03).
+           05  LOWAMTO                     PIC X(09).
+           05  FILLER                      PIC X(03).
+           05  HIGHAMTO                    PIC X(09).
+           05  FILLER                      PIC X(03).
+           05  RATEO                       PIC X(04).
+           05  FILLER                      PIC X(03).
+           05  MSGO                        PIC X(60).
