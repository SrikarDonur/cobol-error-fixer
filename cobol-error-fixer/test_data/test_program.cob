@@ -1,20 +1,449 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANPROC.
+       AUTHOR.        M.OKONKWO - TRANSACTION PROCESSING.
+       INSTALLATION.  CORPORATE OPERATIONS.
+       DATE-WRITTEN.  03/11/2018.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  03/11/2018  MO   ORIGINAL PROGRAM - READS TRANSACTION-    *
+      *                   FILE AND DISPLAYS EACH RECORD, NO        *
+      *                   EDITING OF ANY KIND.                    *
+      *  08/08/2026  MO   ADDED FIELD-LEVEL VALIDATION OF THE      *
+      *                   ACCOUNT NUMBER AND TRANSACTION AMOUNT.   *
+      *                   RECORDS THAT FAIL EDIT ARE WRITTEN TO    *
+      *                   REJECT-FILE WITH A REASON CODE INSTEAD   *
+      *                   OF FLOWING THROUGH SILENTLY.             *
+      *  08/08/2026  MO   ADDED RUNNING CONTROL TOTALS AND AN       *
+      *                   END-OF-JOB BALANCING REPORT.  DROPPED    *
+      *                   THE PER-RECORD "PROCESSING RECORD"       *
+      *                   DISPLAY LINES IN FAVOR OF THE SUMMARY.    *
+      *  08/08/2026  MO   ADDED CHECKPOINT/RESTART SUPPORT.  A      *
+      *                   CHECKPOINT (RECORD COUNT AND LAST         *
+      *                   ACCOUNT NUMBER PROCESSED) IS WRITTEN TO   *
+      *                   RESTART-FILE EVERY WS-CHECKPOINT-         *
+      *                   INTERVAL RECORDS.  IF RESTART-FILE IS     *
+      *                   ALREADY PRESENT AT STARTUP THE RUN        *
+      *                   SKIPS PAST THE CHECKPOINTED RECORDS       *
+      *                   INSTEAD OF REPROCESSING THE WHOLE FILE.   *
+      *  08/08/2026  MO   MOVED THE TRANSACTION RECORD LAYOUT OUT   *
+      *                   TO THE SHARED TRANREC COPYBOOK, AND       *
+      *                   ADDED FILE STATUS CHECKING ON EVERY       *
+      *                   OPEN/READ/CLOSE OF TRANSACTION-FILE AND   *
+      *                   REJECT-FILE SO A BAD OPEN OR READ ABENDS  *
+      *                   WITH A CLEAR MESSAGE INSTEAD OF RUNNING   *
+      *                   ON INTO GARBAGE.                          *
+      *  08/08/2026  MO   EXTENDED THE SAME FILE STATUS CHECKING TO *
+      *                   THE SKIP-TO-CHECKPOINT READ AND TO THE    *
+      *                   RESTART-FILE OPEN/WRITE/CLOSE IN THE      *
+      *                   CHECKPOINT PARAGRAPH - BOTH WERE MISSED   *
+      *                   WHEN THE CHECK-AND-ABEND PATTERN WAS      *
+      *                   ADDED EVERYWHERE ELSE.                    *
+      *  08/08/2026  MO   RESTART-FILE WAS NEVER CLEARED AFTER A    *
+      *                   CLEAN RUN, SO A CHECKPOINT LEFT BY A RUN  *
+      *                   THAT PROCESSED 100+ RECORDS AND THEN      *
+      *                   FINISHED NORMALLY WAS STILL SITTING THERE *
+      *                   FOR THE NEXT DAY'S RUN TO TRIP OVER AND   *
+      *                   SKIP PAST LIVE TRANSACTIONS.  MAIN-PARA   *
+      *                   NOW CLEARS IT ONCE THE JOB REACHES EOF    *
+      *                   NORMALLY.  ALSO CARRY WS-RECORDS-         *
+      *                   PROCESSED/WS-RECORDS-REJECTED/WS-TOTAL-   *
+      *                   AMOUNT THROUGH THE CHECKPOINT SO A        *
+      *                   MIDDAY-ABEND RESTART'S CONTROL TOTALS     *
+      *                   PICK UP WHERE THE ABENDED RUN LEFT OFF    *
+      *                   INSTEAD OF STARTING OVER FROM ZERO - THE  *
+      *                   PRE-CHECKPOINT RECORDS NEVER GOT A        *
+      *                   SUMMARY REPORT OF THEIR OWN, SO THE OLD   *
+      *                   ASSUMPTION THAT THEY WERE ALREADY         *
+      *                   BALANCED ON A PRIOR REPORT DIDN'T HOLD.   *
+      *                   AND OPEN INPUT RESTART-FILE NOW ONLY      *
+      *                   TREATS STATUS '05' (FILE NOT FOUND) AS    *
+      *                   "NO CHECKPOINT" - ANY OTHER NON-ZERO      *
+      *                   STATUS ABENDS LIKE EVERY OTHER OPEN IN    *
+      *                   THIS PROGRAM INSTEAD OF BEING SWALLOWED.  *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05  REJ-ACCOUNT-NUMBER          PIC X(08).
+           05  REJ-TRANSACTION-AMT         PIC S9(7)V99
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  REJ-REASON-CODE             PIC X(02).
+           05  REJ-REASON-TEXT             PIC X(30).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RST-RECORD-COUNT            PIC 9(07).
+           05  RST-LAST-ACCOUNT-NUMBER     PIC X(08).
+           05  RST-RECORDS-PROCESSED       PIC 9(07).
+           05  RST-RECORDS-REJECTED        PIC 9(07).
+           05  RST-TOTAL-AMOUNT            PIC S9(09)V99
+                   SIGN LEADING SEPARATE CHARACTER.
+
        WORKING-STORAGE SECTION.
-       01 EOF-REACHED    PIC X(3) VALUE 'NO'.
+       01  EOF-REACHED                 PIC X(03) VALUE 'NO'.
+
+      *----------------------------------------------------------*
+      *    FILE STATUS FOR TRANSACTION-FILE AND REJECT-FILE         *
+      *----------------------------------------------------------*
+       01  WS-TRANSACTION-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-REJECT-FILE-STATUS       PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    EDITED WORK FIELDS FOR THE CURRENT TRANSACTION           *
+      *----------------------------------------------------------*
+       01  WS-ACCOUNT-NUMBER            PIC X(08).
+       01  WS-TRANSACTION-AMT           PIC S9(7)V99.
+
+      *----------------------------------------------------------*
+      *    VALIDATION LIMITS AND SWITCHES                          *
+      *----------------------------------------------------------*
+       01  WS-AMOUNT-LIMIT              PIC 9(7)V99 VALUE 999999.99.
+       01  WS-VALID-SW                  PIC X(01) VALUE 'Y'.
+           88  WS-RECORD-VALID                     VALUE 'Y'.
+           88  WS-RECORD-INVALID                   VALUE 'N'.
+       01  WS-REJECT-REASON-CODE        PIC X(02).
+       01  WS-REJECT-REASON-TEXT        PIC X(30).
+
+      *----------------------------------------------------------*
+      *    RUN CONTROL TOTALS - BALANCED AGAINST THE SOURCE         *
+      *    SYSTEM'S TOTALS AT THE END OF THE JOB.                   *
+      *----------------------------------------------------------*
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ          PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-PROCESSED     PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED      PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-AMOUNT          PIC S9(09)V99 VALUE ZERO.
+
+      *----------------------------------------------------------*
+      *    CHECKPOINT / RESTART WORK AREAS                          *
+      *----------------------------------------------------------*
+       01  WS-RESTART-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 00100.
+       01  WS-CHECKPOINT-REMAINDER      PIC 9(05) VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT       PIC 9(07) VALUE ZERO.
+       01  WS-RESTART-SW                PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED                VALUE 'Y'.
+       01  WS-CHECKPOINT-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-CHECKPOINT-PROCESSED      PIC 9(07) VALUE ZERO.
+       01  WS-CHECKPOINT-REJECTED       PIC 9(07) VALUE ZERO.
+       01  WS-CHECKPOINT-TOTAL-AMOUNT   PIC S9(09)V99 VALUE ZERO.
+       01  WS-SKIP-SUB                  PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *    MAIN-PARA                                              *
+      *----------------------------------------------------------*
        MAIN-PARA.
-           OPEN INPUT TRANSACTION-FILE
+           PERFORM 1000-INITIALIZE
            PERFORM UNTIL EOF-REACHED = 'YES'
                READ TRANSACTION-FILE
                    AT END
-                       DISPLAY "End of File."
                        MOVE 'YES' TO EOF-REACHED
                    NOT AT END
-                       DISPLAY "Processing Record."
+                       IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+                           DISPLAY "TRANPROC: READ ERROR ON "
+                               "TRANSACTION-FILE, STATUS = "
+                               WS-TRANSACTION-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-RECORDS-READ
                        MOVE ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
                        MOVE TRANSACTION-AMT TO WS-TRANSACTION-AMT
-                       DISPLAY "Account: " WS-ACCOUNT-NUMBER " Amount: " WS-TRANSACTION-AMT
+                       PERFORM 2100-VALIDATE-RECORD
+                       IF WS-RECORD-VALID
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           ADD WS-TRANSACTION-AMT TO WS-TOTAL-AMOUNT
+                       ELSE
+                           ADD 1 TO WS-RECORDS-REJECTED
+                           PERFORM 2200-WRITE-REJECT
+                       END-IF
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = ZERO
+                           PERFORM 2300-WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
+           PERFORM 3000-WRITE-SUMMARY-REPORT
+           PERFORM 3100-CLEAR-CHECKPOINT
            CLOSE TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR CLOSING TRANSACTION-FILE, "
+                   "STATUS = " WS-TRANSACTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR CLOSING REJECT-FILE, "
+                   "STATUS = " WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - CHECK FOR A CHECKPOINT LEFT BY A       *
+      *    PRIOR RUN THAT ABENDED, AND IF ONE IS FOUND, SKIP THE    *
+      *    TRANSACTION-FILE FORWARD PAST THE RECORDS IT ALREADY     *
+      *    ACCOUNTED FOR BEFORE NORMAL PROCESSING BEGINS.           *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-SW
+                       MOVE RST-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE RST-RECORDS-PROCESSED
+                           TO WS-CHECKPOINT-PROCESSED
+                       MOVE RST-RECORDS-REJECTED
+                           TO WS-CHECKPOINT-REJECTED
+                       MOVE RST-TOTAL-AMOUNT
+                           TO WS-CHECKPOINT-TOTAL-AMOUNT
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               IF WS-RESTART-FILE-STATUS NOT = '05'
+                   DISPLAY "TRANPROC: UNABLE TO OPEN RESTART-FILE, "
+                       "STATUS = " WS-RESTART-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: UNABLE TO OPEN TRANSACTION-FILE, "
+                   "STATUS = " WS-TRANSACTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+               DISPLAY "TRANPROC: RESTARTING AFTER CHECKPOINT, "
+                   "SKIPPING " WS-CHECKPOINT-COUNT " RECORDS"
+               PERFORM 1100-SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: UNABLE TO OPEN REJECT-FILE, "
+                   "STATUS = " WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    1100-SKIP-TO-CHECKPOINT - REPOSITION TRANSACTION-FILE    *
+      *    PAST THE RECORDS A PRIOR RUN ALREADY ACCOUNTED FOR.      *
+      *    THE ABEND THAT TRIGGERED THIS RESTART HAPPENED BEFORE    *
+      *    3000-WRITE-SUMMARY-REPORT EVER RAN, SO NO REPORT WAS     *
+      *    EVER PRODUCED FOR THOSE RECORDS - THIS RUN'S CONTROL     *
+      *    TOTALS HAVE TO PICK UP FROM THE CHECKPOINT RATHER THAN   *
+      *    START OVER FROM ZERO, OR THE FINAL REPORT WILL UNDER-    *
+      *    COUNT EVERYTHING BEFORE THE RESTART POINT.  WS-RECORDS-  *
+      *    READ IS SEEDED WITH THE SKIPPED COUNT SO A CHECKPOINT    *
+      *    WRITTEN LATER THIS RUN STAYS AN ABSOLUTE FILE POSITION,  *
+      *    NOT ONE RELATIVE TO THIS RUN'S OWN RESTART POINT -        *
+      *    OTHERWISE A SECOND RESTART WOULD SKIP TOO FEW RECORDS    *
+      *    AND REPROCESS SOME OF THEM.                               *
+      *----------------------------------------------------------*
+       1100-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-CHECKPOINT-COUNT
+                   OR EOF-REACHED = 'YES'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'YES' TO EOF-REACHED
+                   NOT AT END
+                       IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+                           DISPLAY "TRANPROC: READ ERROR ON "
+                               "TRANSACTION-FILE WHILE SKIPPING TO "
+                               "CHECKPOINT, STATUS = "
+                               WS-TRANSACTION-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+           MOVE WS-CHECKPOINT-PROCESSED TO WS-RECORDS-PROCESSED
+           MOVE WS-CHECKPOINT-REJECTED TO WS-RECORDS-REJECTED
+           MOVE WS-CHECKPOINT-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT.
+
+      *----------------------------------------------------------*
+      *    2100-VALIDATE-RECORD - EDIT THE ACCOUNT NUMBER AND       *
+      *    TRANSACTION AMOUNT COMING OFF THE FEED.  A RECORD IS     *
+      *    REJECTED IF THE ACCOUNT NUMBER IS NON-NUMERIC OR ZERO,   *
+      *    OR THE AMOUNT IS NON-NUMERIC, NEGATIVE, OR OVER THE      *
+      *    ESTABLISHED LIMIT.                                       *
+      *----------------------------------------------------------*
+       2100-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF ACCOUNT-NUMBER NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE '01' TO WS-REJECT-REASON-CODE
+               MOVE "NON-NUMERIC ACCOUNT NUMBER"
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-ACCOUNT-NUMBER = ZERO
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE '02' TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO ACCOUNT NUMBER" TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               IF TRANSACTION-AMT NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE '03' TO WS-REJECT-REASON-CODE
+                   MOVE "NON-NUMERIC TRANSACTION AMOUNT"
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF WS-TRANSACTION-AMT < ZERO
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE '04' TO WS-REJECT-REASON-CODE
+                       MOVE "NEGATIVE TRANSACTION AMOUNT"
+                           TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF WS-TRANSACTION-AMT > WS-AMOUNT-LIMIT
+                           MOVE 'N' TO WS-VALID-SW
+                           MOVE '05' TO WS-REJECT-REASON-CODE
+                           MOVE "TRANSACTION AMOUNT OVER LIMIT"
+                               TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2200-WRITE-REJECT - LOG THE REJECTED RECORD AND ITS      *
+      *    REASON CODE TO REJECT-FILE.                              *
+      *----------------------------------------------------------*
+       2200-WRITE-REJECT.
+           MOVE ACCOUNT-NUMBER TO REJ-ACCOUNT-NUMBER
+           MOVE TRANSACTION-AMT TO REJ-TRANSACTION-AMT
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR WRITING REJECT-FILE, "
+                   "STATUS = " WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "Record rejected, reason " WS-REJECT-REASON-CODE
+               " - " WS-REJECT-REASON-TEXT.
+
+      *----------------------------------------------------------*
+      *    2300-WRITE-CHECKPOINT - RECORD THE CURRENT RECORD        *
+      *    COUNT AND LAST ACCOUNT NUMBER PROCESSED TO RESTART-FILE  *
+      *    SO A MIDDAY ABEND CAN RESUME FROM HERE INSTEAD OF        *
+      *    REPROCESSING THE WHOLE FILE.  THE FILE HOLDS ONLY THE    *
+      *    MOST RECENT CHECKPOINT, SO IT IS REWRITTEN EACH TIME.    *
+      *----------------------------------------------------------*
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: UNABLE TO OPEN RESTART-FILE FOR "
+                   "CHECKPOINT, STATUS = " WS-RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-RECORDS-READ TO RST-RECORD-COUNT
+           MOVE WS-ACCOUNT-NUMBER TO RST-LAST-ACCOUNT-NUMBER
+           MOVE WS-RECORDS-PROCESSED TO RST-RECORDS-PROCESSED
+           MOVE WS-RECORDS-REJECTED TO RST-RECORDS-REJECTED
+           MOVE WS-TOTAL-AMOUNT TO RST-TOTAL-AMOUNT
+           WRITE RESTART-RECORD
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR WRITING CHECKPOINT TO "
+                   "RESTART-FILE, STATUS = " WS-RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR CLOSING RESTART-FILE AFTER "
+                   "CHECKPOINT, STATUS = " WS-RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    3000-WRITE-SUMMARY-REPORT - END-OF-JOB CONTROL TOTAL     *
+      *    AND BALANCING REPORT FOR OPERATIONS.                     *
+      *----------------------------------------------------------*
+       3000-WRITE-SUMMARY-REPORT.
+           DISPLAY "================================================"
+           DISPLAY "TRANPROC - TRANSACTION RUN CONTROL TOTALS"
+           DISPLAY "------------------------------------------------"
+           DISPLAY "RECORDS READ . . . . . . . : " WS-RECORDS-READ
+           DISPLAY "RECORDS PROCESSED. . . . . : " WS-RECORDS-PROCESSED
+           DISPLAY "RECORDS REJECTED . . . . . : " WS-RECORDS-REJECTED
+           DISPLAY "TOTAL TRANSACTION AMOUNT . : " WS-TOTAL-AMOUNT
+           DISPLAY "================================================".
+
+      *----------------------------------------------------------*
+      *    3100-CLEAR-CHECKPOINT - THE JOB HAS REACHED EOF AND      *
+      *    BALANCED NORMALLY, SO ANY CHECKPOINT LEFT BY AN EARLIER  *
+      *    PART OF THIS SAME RUN NO LONGER APPLIES.  EMPTY OUT      *
+      *    RESTART-FILE SO THE NEXT RUN STARTS FROM THE BEGINNING   *
+      *    OF ITS OWN TRANSACTION-FILE INSTEAD OF SKIPPING PAST     *
+      *    RECORDS THAT HAVE NOTHING TO DO WITH IT.                 *
+      *----------------------------------------------------------*
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: UNABLE TO OPEN RESTART-FILE TO "
+                   "CLEAR CHECKPOINT, STATUS = " WS-RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               DISPLAY "TRANPROC: ERROR CLOSING RESTART-FILE AFTER "
+                   "CLEARING CHECKPOINT, STATUS = "
+                   WS-RESTART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
