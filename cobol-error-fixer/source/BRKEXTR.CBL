@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRKEXTR.
+       AUTHOR.        D.NOLAN - PAYROLL SYSTEMS.
+       INSTALLATION.  CORPORATE PAYROLL.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  08/08/2026  DN   ORIGINAL PROGRAM.  BRKMAINT MAINTAINS     *
+      *                   BRKFILE, THE VSAM FILE THE ONLINE         *
+      *                   MAINTENANCE TRANSACTION READS/WRITES,     *
+      *                   BUT BRKCALC STILL LOADS ITS IN-MEMORY     *
+      *                   BRACKET TABLE FROM RATE-FILE, A PLAIN     *
+      *                   SEQUENTIAL FILE.  THIS JOB IS THE MISSING *
+      *                   LINK BETWEEN THE TWO: IT BROWSES BRKFILE  *
+      *                   AND REWRITES RATE-FILE FROM IT, IN KEY    *
+      *                   SEQUENCE, SO THAT WHATEVER FINANCE ADDS,  *
+      *                   CHANGES, OR DELETES THROUGH THE ONLINE     *
+      *                   MAINTENANCE SCREENS IS PICKED UP BY THE   *
+      *                   NEXT NIGHTLY TAXCALC/TAXWH RUN.  THIS IS   *
+      *                   RUN ONCE A DAY BEFORE THE PAYROLL TAX     *
+      *                   JOBS, AFTER FINANCE HAS FINISHED ANY       *
+      *                   RATE MAINTENANCE FOR THE DAY.              *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRACKET-FILE ASSIGN TO "BRKFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BRKTAB-KEY
+               FILE STATUS IS WS-BRACKET-FILE-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRACKET-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY BRKTAB.
+
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RATE-FILE-RECORD.
+           05  RFR-EFFECTIVE-DATE          PIC 9(08).
+           05  RFR-FILING-STATUS           PIC X(01).
+           05  RFR-BRACKET-NO              PIC 9(02).
+           05  RFR-LOW-AMT                 PIC 9(07)V99.
+           05  RFR-HIGH-AMT                PIC 9(07)V99.
+           05  RFR-RATE                    PIC 9(01)V999.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *----------------------------------------------------------*
+       01  WS-BRACKET-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-RATE-FILE-STATUS          PIC X(02) VALUE '00'.
+       01  WS-BRACKET-EOF-SW            PIC X(01) VALUE 'N'.
+           88  WS-BRACKET-EOF                      VALUE 'Y'.
+
+       01  WS-BRACKETS-EXTRACTED        PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-BRACKETS THRU 2000-EXIT
+               UNTIL WS-BRACKET-EOF
+           PERFORM 9000-TERMINATE
+           DISPLAY "BRKEXTR: " WS-BRACKETS-EXTRACTED
+               " BRACKETS EXTRACTED TO RATE-FILE"
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - OPEN BRACKET-FILE FOR A SEQUENTIAL     *
+      *    BROWSE IN KEY SEQUENCE AND OPEN A FRESH RATE-FILE TO      *
+      *    REWRITE IT FROM.                                          *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT BRACKET-FILE
+           IF WS-BRACKET-FILE-STATUS NOT = '00'
+               DISPLAY "BRKEXTR: UNABLE TO OPEN BRACKET-FILE, "
+                   "STATUS = " WS-BRACKET-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RATE-FILE
+           IF WS-RATE-FILE-STATUS NOT = '00'
+               DISPLAY "BRKEXTR: UNABLE TO OPEN RATE-FILE, STATUS = "
+                   WS-RATE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2000-EXTRACT-BRACKETS - ONE PASS OF THE EXTRACT LOOP.     *
+      *    EACH BRACKET-FILE RECORD IS WRITTEN OUT AS ONE RATE-FILE  *
+      *    RECORD, UNCHANGED, SO BRKCALC KEEPS READING EXACTLY THE   *
+      *    SAME LAYOUT IT ALWAYS HAS.                                *
+      *----------------------------------------------------------*
+       2000-EXTRACT-BRACKETS.
+           READ BRACKET-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-BRACKET-EOF-SW
+               NOT AT END
+                   IF WS-BRACKET-FILE-STATUS NOT = '00'
+                       DISPLAY "BRKEXTR: READ ERROR ON BRACKET-FILE, "
+                           "STATUS = " WS-BRACKET-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE BRKTAB-EFFECTIVE-DATE TO RFR-EFFECTIVE-DATE
+                   MOVE BRKTAB-FILING-STATUS TO RFR-FILING-STATUS
+                   MOVE BRKTAB-BRACKET-NO TO RFR-BRACKET-NO
+                   MOVE BRKTAB-LOW-AMT TO RFR-LOW-AMT
+                   MOVE BRKTAB-HIGH-AMT TO RFR-HIGH-AMT
+                   MOVE BRKTAB-RATE TO RFR-RATE
+                   WRITE RATE-FILE-RECORD
+                   IF WS-RATE-FILE-STATUS NOT = '00'
+                       DISPLAY "BRKEXTR: ERROR WRITING RATE-FILE, "
+                           "STATUS = " WS-RATE-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-BRACKETS-EXTRACTED
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    9000-TERMINATE                                          *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE BRACKET-FILE
+           IF WS-BRACKET-FILE-STATUS NOT = '00'
+               DISPLAY "BRKEXTR: ERROR CLOSING BRACKET-FILE, "
+                   "STATUS = " WS-BRACKET-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE RATE-FILE
+           IF WS-RATE-FILE-STATUS NOT = '00'
+               DISPLAY "BRKEXTR: ERROR CLOSING RATE-FILE, STATUS = "
+                   WS-RATE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
