@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANRPT.
+       AUTHOR.        M.OKONKWO - TRANSACTION PROCESSING.
+       INSTALLATION.  CORPORATE OPERATIONS.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  08/08/2026  MO   ORIGINAL PROGRAM.  SORTS TRANSACTION-    *
+      *                   FILE BY ACCOUNT NUMBER AND DATE, PRINTS  *
+      *                   A SUBTOTAL PER ACCOUNT, AND FLAGS ANY    *
+      *                   SINGLE TRANSACTION OR ACCOUNT-DAY TOTAL  *
+      *                   OVER WS-REVIEW-THRESHOLD ONTO A "FOR     *
+      *                   REVIEW" SECTION AT THE END OF THE        *
+      *                   REPORT, SO UNUSUALLY LARGE TRANSACTIONS  *
+      *                   ARE SURFACED INSTEAD OF BEING BURIED IN  *
+      *                   MAIN-PARA'S PER-RECORD OUTPUT.  THE       *
+      *                   THRESHOLD DEFAULTS TO WS-REVIEW-         *
+      *                   THRESHOLD BUT CAN BE OVERRIDDEN BY A     *
+      *                   ONE-RECORD THRESHOLD-FILE IF PRESENT.    *
+      *  08/08/2026  MO   WIDENED REPORT-RECORD TO PIC X(82) - THE  *
+      *                   SUBTOTAL AND REVIEW DETAIL LINES ARE      *
+      *                   82 BYTES (THE SIGNED RL-SUBTOTAL-AMT/     *
+      *                   RL-REVIEW-AMOUNT PICTURES ADDED A BYTE    *
+      *                   EACH), SO REPORT-RECORD AT X(80) WAS       *
+      *                   TRUNCATING THE LAST 2 BYTES OF EACH ON    *
+      *                   WRITE.                                    *
+      *  08/08/2026  MO   CHECK FILE STATUS ON EVERY WRITE OF        *
+      *                   REPORT-RECORD - A FULL DISK OR OTHER       *
+      *                   WRITE ERROR ON THE REPORT, THE ACTUAL      *
+      *                   DELIVERABLE OF THIS JOB, WAS PASSING       *
+      *                   COMPLETELY SILENTLY.                       *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+           SELECT REPORT-FILE ASSIGN TO "TRANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT OPTIONAL THRESHOLD-FILE ASSIGN TO "THRESHLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-ACCOUNT-NUMBER          PIC X(08).
+           05  SRT-TRANSACTION-AMT         PIC S9(7)V99
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  SRT-TRANSACTION-DATE        PIC X(08).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                  PIC X(82).
+
+       FD  THRESHOLD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  THRESHOLD-RECORD.
+           05  THR-REVIEW-THRESHOLD        PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    FILE STATUS                                              *
+      *----------------------------------------------------------*
+       01  WS-TRANSACTION-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-REPORT-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-THRESHOLD-FILE-STATUS    PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    SWITCHES                                                 *
+      *----------------------------------------------------------*
+       01  WS-SORT-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-SORT-EOF                         VALUE 'Y'.
+       01  WS-FIRST-RECORD-SW           PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD                     VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    REVIEW THRESHOLD - ANY SINGLE TRANSACTION OR ACCOUNT-    *
+      *    DAY TOTAL OVER THIS AMOUNT IS FLAGGED FOR REVIEW.  THE   *
+      *    DEFAULT CAN BE OVERRIDDEN BY THRESHOLD-FILE.             *
+      *----------------------------------------------------------*
+       01  WS-REVIEW-THRESHOLD          PIC 9(07)V99 VALUE 10000.00.
+
+      *----------------------------------------------------------*
+      *    CONTROL-BREAK WORK AREAS                                 *
+      *----------------------------------------------------------*
+       01  WS-PREV-ACCOUNT-NUMBER       PIC X(08) VALUE SPACES.
+       01  WS-PREV-TRANSACTION-DATE     PIC X(08) VALUE SPACES.
+       01  WS-ACCOUNT-SUBTOTAL          PIC S9(09)V99 VALUE ZERO.
+       01  WS-ACCOUNT-DAY-SUBTOTAL      PIC S9(09)V99 VALUE ZERO.
+
+      *----------------------------------------------------------*
+      *    REVIEW TABLE - TRANSACTIONS OR ACCOUNT-DAY TOTALS OVER   *
+      *    THE THRESHOLD, PRINTED AS A SEPARATE SECTION AT THE      *
+      *    END OF THE REPORT.                                       *
+      *----------------------------------------------------------*
+       01  WS-REVIEW-MAX                PIC 9(03) VALUE 200.
+       01  WS-REVIEW-COUNT              PIC 9(03) VALUE ZERO.
+       01  WS-REVIEW-TABLE.
+           05  WS-REVIEW-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-REVIEW-IDX.
+               10  WS-REVIEW-ACCOUNT    PIC X(08).
+               10  WS-REVIEW-DATE       PIC X(08).
+               10  WS-REVIEW-AMOUNT     PIC S9(09)V99.
+               10  WS-REVIEW-REASON     PIC X(20).
+       01  WS-REVIEW-SUB                PIC 9(03) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                      *
+      *----------------------------------------------------------*
+       01  WS-HEADING-LINE-1.
+           05  FILLER                   PIC X(80) VALUE
+               "TRANRPT - TRANSACTION SUMMARY REPORT BY ACCOUNT".
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                   PIC X(10) VALUE
+               "ACCOUNT  ".
+           05  RL-ACCOUNT-NUMBER        PIC X(08).
+           05  FILLER                   PIC X(12) VALUE
+               "  SUBTOTAL  ".
+           05  RL-SUBTOTAL-AMT          PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(37) VALUE SPACES.
+
+       01  WS-REVIEW-HEADING-LINE.
+           05  FILLER                   PIC X(80) VALUE
+               "FOR REVIEW - OVER THRESHOLD".
+
+       01  WS-REVIEW-DETAIL-LINE.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RL-REVIEW-ACCOUNT        PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RL-REVIEW-DATE           PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RL-REVIEW-AMOUNT         PIC -ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RL-REVIEW-REASON         PIC X(20).
+           05  FILLER                   PIC X(23) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-ACCOUNT-NUMBER SRT-TRANSACTION-DATE
+               USING TRANSACTION-FILE
+               OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: SORT READ ERROR ON TRANSACTION-"
+                   "FILE, STATUS = " WS-TRANSACTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: ERROR CLOSING REPORT-FILE, "
+                   "STATUS = " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - ESTABLISH THE REVIEW THRESHOLD AND     *
+      *    OPEN THE REPORT FILE.  TRANSACTION-FILE AND SORT-WORK-   *
+      *    FILE ARE OPENED AND CLOSED BY THE SORT STATEMENT ITSELF. *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT THRESHOLD-FILE
+           IF WS-THRESHOLD-FILE-STATUS = '00'
+               READ THRESHOLD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE THR-REVIEW-THRESHOLD TO WS-REVIEW-THRESHOLD
+               END-READ
+               CLOSE THRESHOLD-FILE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: UNABLE TO OPEN REPORT-FILE, "
+                   "STATUS = " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE WS-HEADING-LINE-1 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: ERROR WRITING REPORT-FILE, "
+                   "STATUS = " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE.  RETURNS     *
+      *    THE SORTED RECORDS ONE AT A TIME, ACCUMULATING THE       *
+      *    ACCOUNT SUBTOTAL AND THE ACCOUNT-DAY SUBTOTAL AND        *
+      *    BREAKING ON EACH AS THE KEY CHANGES.                     *
+      *----------------------------------------------------------*
+       3000-PRODUCE-REPORT.
+           PERFORM 3100-RETURN-RECORD THRU 3100-EXIT
+               UNTIL WS-SORT-EOF
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3300-ACCOUNT-DAY-BREAK
+               PERFORM 3400-ACCOUNT-BREAK
+           END-IF
+           PERFORM 3500-PRINT-REVIEW-SECTION.
+
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SW
+               NOT AT END
+                   PERFORM 3200-PROCESS-RETURNED-RECORD
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    3200-PROCESS-RETURNED-RECORD - HANDLE ONE SORTED          *
+      *    TRANSACTION: BREAK ON ACCOUNT AND ACCOUNT-DAY BEFORE      *
+      *    ACCUMULATING IT, CHECK IT AGAINST THE REVIEW THRESHOLD    *
+      *    ON ITS OWN, THEN ADD IT TO BOTH RUNNING SUBTOTALS.        *
+      *----------------------------------------------------------*
+       3200-PROCESS-RETURNED-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               MOVE SRT-ACCOUNT-NUMBER TO WS-PREV-ACCOUNT-NUMBER
+               MOVE SRT-TRANSACTION-DATE TO WS-PREV-TRANSACTION-DATE
+           ELSE
+               IF SRT-ACCOUNT-NUMBER NOT = WS-PREV-ACCOUNT-NUMBER
+                   PERFORM 3300-ACCOUNT-DAY-BREAK
+                   PERFORM 3400-ACCOUNT-BREAK
+                   MOVE SRT-ACCOUNT-NUMBER TO WS-PREV-ACCOUNT-NUMBER
+                   MOVE SRT-TRANSACTION-DATE TO WS-PREV-TRANSACTION-DATE
+               ELSE
+                   IF SRT-TRANSACTION-DATE
+                       NOT = WS-PREV-TRANSACTION-DATE
+                       PERFORM 3300-ACCOUNT-DAY-BREAK
+                       MOVE SRT-TRANSACTION-DATE
+                           TO WS-PREV-TRANSACTION-DATE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF SRT-TRANSACTION-AMT > WS-REVIEW-THRESHOLD
+               PERFORM 3600-ADD-REVIEW-ENTRY
+           END-IF
+
+           ADD SRT-TRANSACTION-AMT TO WS-ACCOUNT-SUBTOTAL
+           ADD SRT-TRANSACTION-AMT TO WS-ACCOUNT-DAY-SUBTOTAL.
+
+      *----------------------------------------------------------*
+      *    3300-ACCOUNT-DAY-BREAK - THE ACCOUNT OR THE DATE HAS     *
+      *    CHANGED.  IF THE ACCOUNT-DAY TOTAL JUST ENDED IS OVER    *
+      *    THE THRESHOLD, FLAG IT FOR REVIEW, THEN RESET IT.         *
+      *----------------------------------------------------------*
+       3300-ACCOUNT-DAY-BREAK.
+           IF WS-ACCOUNT-DAY-SUBTOTAL > WS-REVIEW-THRESHOLD
+           AND WS-REVIEW-COUNT < WS-REVIEW-MAX
+               ADD 1 TO WS-REVIEW-COUNT
+               MOVE WS-PREV-ACCOUNT-NUMBER TO WS-REVIEW-ACCOUNT
+                   (WS-REVIEW-COUNT)
+               MOVE WS-PREV-TRANSACTION-DATE TO WS-REVIEW-DATE
+                   (WS-REVIEW-COUNT)
+               MOVE WS-ACCOUNT-DAY-SUBTOTAL TO WS-REVIEW-AMOUNT
+                   (WS-REVIEW-COUNT)
+               MOVE "ACCOUNT-DAY TOTAL" TO WS-REVIEW-REASON
+                   (WS-REVIEW-COUNT)
+           ELSE
+               IF WS-ACCOUNT-DAY-SUBTOTAL > WS-REVIEW-THRESHOLD
+                   DISPLAY "TRANRPT: REVIEW TABLE FULL AT "
+                       WS-REVIEW-MAX
+                       " ENTRIES, FURTHER ITEMS NOT LISTED"
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-ACCOUNT-DAY-SUBTOTAL.
+
+      *----------------------------------------------------------*
+      *    3400-ACCOUNT-BREAK - THE ACCOUNT HAS CHANGED.  PRINT     *
+      *    ITS SUBTOTAL LINE AND RESET THE SUBTOTAL.                *
+      *----------------------------------------------------------*
+       3400-ACCOUNT-BREAK.
+           MOVE WS-PREV-ACCOUNT-NUMBER TO RL-ACCOUNT-NUMBER
+           MOVE WS-ACCOUNT-SUBTOTAL TO RL-SUBTOTAL-AMT
+           MOVE WS-SUBTOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: ERROR WRITING REPORT-FILE, "
+                   "STATUS = " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ZERO TO WS-ACCOUNT-SUBTOTAL.
+
+      *----------------------------------------------------------*
+      *    3500-PRINT-REVIEW-SECTION - LIST EVERY TRANSACTION OR    *
+      *    ACCOUNT-DAY TOTAL FLAGGED DURING THE RUN.                *
+      *----------------------------------------------------------*
+       3500-PRINT-REVIEW-SECTION.
+           MOVE WS-REVIEW-HEADING-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY "TRANRPT: ERROR WRITING REPORT-FILE, "
+                   "STATUS = " WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-REVIEW-SUB FROM 1 BY 1
+                   UNTIL WS-REVIEW-SUB > WS-REVIEW-COUNT
+               MOVE WS-REVIEW-ACCOUNT (WS-REVIEW-SUB)
+                   TO RL-REVIEW-ACCOUNT
+               MOVE WS-REVIEW-DATE (WS-REVIEW-SUB) TO RL-REVIEW-DATE
+               MOVE WS-REVIEW-AMOUNT (WS-REVIEW-SUB) TO RL-REVIEW-AMOUNT
+               MOVE WS-REVIEW-REASON (WS-REVIEW-SUB) TO RL-REVIEW-REASON
+               MOVE WS-REVIEW-DETAIL-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               IF WS-REPORT-FILE-STATUS NOT = '00'
+                   DISPLAY "TRANRPT: ERROR WRITING REPORT-FILE, "
+                       "STATUS = " WS-REPORT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *    3600-ADD-REVIEW-ENTRY - A SINGLE TRANSACTION WAS OVER    *
+      *    THE THRESHOLD ON ITS OWN.                                *
+      *----------------------------------------------------------*
+       3600-ADD-REVIEW-ENTRY.
+           IF WS-REVIEW-COUNT < WS-REVIEW-MAX
+               ADD 1 TO WS-REVIEW-COUNT
+               MOVE SRT-ACCOUNT-NUMBER TO WS-REVIEW-ACCOUNT
+                   (WS-REVIEW-COUNT)
+               MOVE SRT-TRANSACTION-DATE TO WS-REVIEW-DATE
+                   (WS-REVIEW-COUNT)
+               MOVE SRT-TRANSACTION-AMT TO WS-REVIEW-AMOUNT
+                   (WS-REVIEW-COUNT)
+               MOVE "SINGLE TRANSACTION" TO WS-REVIEW-REASON
+                   (WS-REVIEW-COUNT)
+           ELSE
+               DISPLAY "TRANRPT: REVIEW TABLE FULL AT "
+                   WS-REVIEW-MAX " ENTRIES, FURTHER ITEMS NOT LISTED"
+           END-IF.
