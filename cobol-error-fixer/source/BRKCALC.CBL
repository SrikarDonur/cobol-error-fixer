@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRKCALC.
+       AUTHOR.        D.NOLAN - PAYROLL SYSTEMS.
+       INSTALLATION.  CORPORATE PAYROLL.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  08/08/2026  DN   ORIGINAL PROGRAM - THE PROGRESSIVE       *
+      *                   BRACKET LOOKUP PULLED OUT OF TAXCALC'S   *
+      *                   COMPUTE-TAX SO ANY PROGRAM THAT NEEDS    *
+      *                   TO TAX AN AMOUNT AGAINST THE CURRENT     *
+      *                   RATE TABLE CAN CALL IT, RATHER THAN      *
+      *                   CARRYING ITS OWN COPY OF THE LOGIC.      *
+      *  08/08/2026  DN   ADDED A FILING STATUS PARAMETER SO THE   *
+      *                   CALLER CAN SELECT THE SINGLE, MARRIED,   *
+      *                   OR HEAD-OF-HOUSEHOLD BRACKET SCHEDULE    *
+      *                   INSTEAD OF ONE SCHEDULE FOR EVERYONE.    *
+      *  08/08/2026  DN   CHECK FILE STATUS ON THE CLOSE OF        *
+      *                   RATE-FILE TOO, NOT JUST THE OPEN.        *
+      *  08/08/2026  DN   RATE-FILE IS NOW REFRESHED NIGHTLY BY THE *
+      *                   NEW BRKEXTR EXTRACT JOB FROM THE VSAM      *
+      *                   BRACKET FILE BRKMAINT MAINTAINS ONLINE -   *
+      *                   SEE BRKEXTR.CBL.  NO CHANGE NEEDED HERE;   *
+      *                   BRKCALC STILL JUST READS RATE-FILE.        *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY BRKTAB.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *----------------------------------------------------------*
+       01  WS-RATE-FILE-STATUS         PIC X(02) VALUE '00'.
+       01  WS-SWITCHES.
+           05  WS-RATE-EOF-SW          PIC X(01) VALUE 'N'.
+               88  RATE-EOF                       VALUE 'Y'.
+           05  WS-TABLE-LOADED-SW      PIC X(01) VALUE 'N'.
+               88  WS-TABLE-LOADED                VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    RUN DATE - DETERMINES WHICH BRACKET GENERATION APPLIES  *
+      *----------------------------------------------------------*
+       01  WS-RUN-DATE                 PIC 9(08).
+
+      *----------------------------------------------------------*
+      *    IN-MEMORY BRACKET TABLE - LOADED FROM RATE-FILE THE      *
+      *    FIRST TIME THIS PROGRAM IS CALLED AND KEPT ACROSS        *
+      *    CALLS FOR THE REST OF THE RUN.  EACH FILING STATUS HAS   *
+      *    ITS OWN SET OF BRACKETS ON THE SAME RATE-FILE.           *
+      *----------------------------------------------------------*
+       01  WS-BRACKET-MAX              PIC 9(03) VALUE 050.
+       01  WS-BRACKET-COUNT            PIC 9(03) VALUE ZERO.
+       01  WS-BRACKET-TABLE.
+           05  WS-BRACKET-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-BRK-IDX.
+               10  WS-BRK-EFF-DATE      PIC 9(08).
+               10  WS-BRK-FILING-STATUS PIC X(01).
+               10  WS-BRK-NO            PIC 9(02).
+               10  WS-BRK-LOW-AMT       PIC 9(07)V99.
+               10  WS-BRK-HIGH-AMT      PIC 9(07)V99.
+               10  WS-BRK-RATE          PIC 9(01)V999.
+
+       01  WS-APPLICABLE-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-TAX-ACCUM                PIC 9(07)V99 VALUE ZERO.
+       01  WS-TABLE-SUB                PIC 9(03) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-FILING-STATUS            PIC X(01).
+       01  LK-AMOUNT                   PIC 9(7)V99.
+       01  LK-TAX                      PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LK-FILING-STATUS LK-AMOUNT LK-TAX.
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           IF NOT WS-TABLE-LOADED
+               PERFORM 1000-INITIALIZE
+           END-IF
+           PERFORM 1200-SELECT-APPLICABLE-DATE
+           PERFORM 2000-COMPUTE-TAX THRU 2000-EXIT
+           MOVE WS-TAX-ACCUM TO LK-TAX
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - LOAD THE BRACKET TABLE AND ESTABLISH  *
+      *    THE RUN DATE USED TO SELECT THE APPLICABLE GENERATION.  *
+      *    ONLY DONE ON THE FIRST CALL.                             *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-FILE-STATUS NOT = '00'
+               DISPLAY "BRKCALC: UNABLE TO OPEN RATE-FILE, STATUS = "
+                   WS-RATE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-LOAD-BRACKET-TABLE
+               UNTIL RATE-EOF
+           CLOSE RATE-FILE
+           IF WS-RATE-FILE-STATUS NOT = '00'
+               DISPLAY "BRKCALC: ERROR CLOSING RATE-FILE, STATUS = "
+                   WS-RATE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'Y' TO WS-TABLE-LOADED-SW.
+
+       1100-LOAD-BRACKET-TABLE.
+           READ RATE-FILE
+               AT END
+                   MOVE 'Y' TO WS-RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-BRACKET-COUNT
+                   IF WS-BRACKET-COUNT > WS-BRACKET-MAX
+                       DISPLAY "BRKCALC: RATE-FILE HAS MORE THAN "
+                           WS-BRACKET-MAX " BRACKETS"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE BRKTAB-EFFECTIVE-DATE
+                       TO WS-BRK-EFF-DATE (WS-BRACKET-COUNT)
+                   MOVE BRKTAB-FILING-STATUS
+                       TO WS-BRK-FILING-STATUS (WS-BRACKET-COUNT)
+                   MOVE BRKTAB-BRACKET-NO
+                       TO WS-BRK-NO (WS-BRACKET-COUNT)
+                   MOVE BRKTAB-LOW-AMT
+                       TO WS-BRK-LOW-AMT (WS-BRACKET-COUNT)
+                   MOVE BRKTAB-HIGH-AMT
+                       TO WS-BRK-HIGH-AMT (WS-BRACKET-COUNT)
+                   MOVE BRKTAB-RATE
+                       TO WS-BRK-RATE (WS-BRACKET-COUNT)
+           END-READ.
+
+      *----------------------------------------------------------*
+      *    1200-SELECT-APPLICABLE-DATE - OF ALL THE EFFECTIVE       *
+      *    DATES LOADED FOR LK-FILING-STATUS, FIND THE LATEST ONE   *
+      *    THAT IS NOT AFTER THE RUN DATE.  THAT GENERATION OF      *
+      *    BRACKETS IS THE ONE 2000-COMPUTE-TAX WILL USE FOR THIS   *
+      *    CALL.  DONE ON EVERY CALL SINCE DIFFERENT CALLERS CAN    *
+      *    PASS DIFFERENT FILING STATUSES.                          *
+      *----------------------------------------------------------*
+       1200-SELECT-APPLICABLE-DATE.
+           MOVE ZERO TO WS-APPLICABLE-DATE
+           PERFORM VARYING WS-TABLE-SUB FROM 1 BY 1
+                   UNTIL WS-TABLE-SUB > WS-BRACKET-COUNT
+               IF WS-BRK-FILING-STATUS (WS-TABLE-SUB) = LK-FILING-STATUS
+               AND WS-BRK-EFF-DATE (WS-TABLE-SUB) <= WS-RUN-DATE
+               AND WS-BRK-EFF-DATE (WS-TABLE-SUB) > WS-APPLICABLE-DATE
+                   MOVE WS-BRK-EFF-DATE (WS-TABLE-SUB)
+                       TO WS-APPLICABLE-DATE
+               END-IF
+           END-PERFORM
+           IF WS-APPLICABLE-DATE = ZERO
+               DISPLAY "BRKCALC: NO BRACKET GENERATION ON RATE-FILE "
+                   "IS EFFECTIVE AS OF " WS-RUN-DATE
+                   " FOR FILING STATUS " LK-FILING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2000-COMPUTE-TAX - PROGRESSIVE BRACKET CALCULATION.      *
+      *    LK-AMOUNT IS TAXED A SLICE AT A TIME: EACH BRACKET IN    *
+      *    THE APPLICABLE GENERATION FOR LK-FILING-STATUS           *
+      *    CONTRIBUTES ITS RATE AGAINST THE PORTION OF THE AMOUNT   *
+      *    THAT FALLS WITHIN IT.                                    *
+      *----------------------------------------------------------*
+       2000-COMPUTE-TAX.
+           MOVE ZERO TO WS-TAX-ACCUM
+           PERFORM VARYING WS-TABLE-SUB FROM 1 BY 1
+                   UNTIL WS-TABLE-SUB > WS-BRACKET-COUNT
+               IF WS-BRK-FILING-STATUS (WS-TABLE-SUB) = LK-FILING-STATUS
+               AND WS-BRK-EFF-DATE (WS-TABLE-SUB) = WS-APPLICABLE-DATE
+               AND LK-AMOUNT > WS-BRK-LOW-AMT (WS-TABLE-SUB)
+                   PERFORM 2100-ACCUMULATE-BRACKET
+               END-IF
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-BRACKET.
+           IF LK-AMOUNT > WS-BRK-HIGH-AMT (WS-TABLE-SUB)
+               COMPUTE WS-TAX-ACCUM = WS-TAX-ACCUM +
+                   ((WS-BRK-HIGH-AMT (WS-TABLE-SUB) -
+                     WS-BRK-LOW-AMT (WS-TABLE-SUB)) *
+                    WS-BRK-RATE (WS-TABLE-SUB))
+           ELSE
+               COMPUTE WS-TAX-ACCUM = WS-TAX-ACCUM +
+                   ((LK-AMOUNT - WS-BRK-LOW-AMT (WS-TABLE-SUB)) *
+                    WS-BRK-RATE (WS-TABLE-SUB))
+           END-IF.
