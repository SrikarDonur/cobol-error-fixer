@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TAXWH.
+       AUTHOR.        M.OKONKWO - TRANSACTION PROCESSING.
+       INSTALLATION.  CORPORATE OPERATIONS.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  08/08/2026  MO   ORIGINAL PROGRAM.  READS EACH TRANSAC-   *
+      *                   TION-FILE RECORD, TREATS THE TRANSACTION *
+      *                   AMOUNT AS TAXABLE INCOME FOR THAT        *
+      *                   TRANSACTION, AND RUNS IT THROUGH THE     *
+      *                   SAME BRACKET LOGIC TAXCALC USES (VIA     *
+      *                   THE SHARED BRKCALC SUBPROGRAM) TO        *
+      *                   PRODUCE A PER-TRANSACTION WITHHOLDING    *
+      *                   FIGURE.                                  *
+      *  08/08/2026  MO   BRKCALC NOW TAKES A FILING STATUS.       *
+      *                   TRANSACTION-FILE CARRIES NO FILING       *
+      *                   STATUS OF ITS OWN, SO EVERY TRANSACTION   *
+      *                   IS WITHHELD AT THE SINGLE RATE.          *
+      *  08/08/2026  MO   FIXED WH-ACCOUNT-NUMBER / WS-ACCOUNT-     *
+      *                   NUMBER - THESE WERE NUMERIC PIC 9(08)     *
+      *                   BUT ACCOUNT-NUMBER ON TRANREC IS          *
+      *                   ALPHANUMERIC, SO THE WITHHOLDING OUTPUT   *
+      *                   RECORD'S ACCOUNT NUMBER WAS GARBLED.      *
+      *  08/08/2026  MO   CHECK FILE STATUS ON THE END-OF-JOB       *
+      *                   CLOSES TOO, NOT JUST THE OPENS/READS.    *
+      *  08/08/2026  MO   ADDED SIGN LEADING SEPARATE CHARACTER TO  *
+      *                   WH-TRANSACTION-AMT - WITHOUT IT A NEGATIVE*
+      *                   TRANSACTION AMOUNT (WHICH 2000-PROCESS-   *
+      *                   TRANSACTIONS PASSES THROUGH WITH A ZERO   *
+      *                   WITHHOLDING RATHER THAN REJECTING IT)     *
+      *                   STORED ITS SIGN AS AN UNREADABLE ZONE     *
+      *                   OVERPUNCH INSTEAD OF A SEPARATE SIGN       *
+      *                   CHARACTER, LIKE EVERY OTHER SIGNED AMOUNT *
+      *                   ON A LINE SEQUENTIAL FILE IN THIS SYSTEM. *
+      *  08/08/2026  MO   CHECK FILE STATUS ON THE WRITE OF        *
+      *                   WITHHOLDING-RECORD TOO - A FULL DISK OR   *
+      *                   OTHER WRITE ERROR ON THE WITHHOLDING      *
+      *                   OUTPUT WAS PASSING COMPLETELY SILENTLY.  *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT WITHHOLDING-FILE ASSIGN TO "WHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WITHHOLDING-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  WITHHOLDING-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WITHHOLDING-RECORD.
+           05  WH-ACCOUNT-NUMBER       PIC X(08).
+           05  WH-TRANSACTION-AMT      PIC S9(7)V99
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  WH-WITHHOLDING-AMT      PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  EOF-REACHED                 PIC X(03) VALUE 'NO'.
+
+      *----------------------------------------------------------*
+      *    EDITED WORK FIELDS FOR THE CURRENT TRANSACTION           *
+      *----------------------------------------------------------*
+       01  WS-ACCOUNT-NUMBER            PIC X(08).
+       01  WS-TRANSACTION-AMT           PIC S9(7)V99.
+       01  WS-TAXABLE-AMT               PIC 9(7)V99.
+       01  WS-WITHHOLDING-AMT           PIC 9(7)V99.
+
+      *----------------------------------------------------------*
+      *    FILE STATUS                                              *
+      *----------------------------------------------------------*
+       01  WS-TRANSACTION-FILE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-WITHHOLDING-FILE-STATUS  PIC X(02) VALUE '00'.
+
+       01  WS-TRANSACTIONS-PROCESSED   PIC 9(07) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      *    TRANSACTION-FILE HAS NO FILING STATUS OF ITS OWN, SO    *
+      *    EVERY TRANSACTION IS WITHHELD AT THE SINGLE RATE.        *
+      *----------------------------------------------------------*
+       01  WS-DEFAULT-FILING-STATUS    PIC X(01) VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+               UNTIL EOF-REACHED = 'YES'
+           PERFORM 9000-TERMINATE
+           DISPLAY "TAXWH: " WS-TRANSACTIONS-PROCESSED
+               " TRANSACTIONS WITHHELD"
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE                                         *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY "TAXWH: UNABLE TO OPEN TRANSACTION-FILE, "
+                   "STATUS = " WS-TRANSACTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT WITHHOLDING-FILE
+           IF WS-WITHHOLDING-FILE-STATUS NOT = '00'
+               DISPLAY "TAXWH: UNABLE TO OPEN WITHHOLDING-FILE, "
+                   "STATUS = " WS-WITHHOLDING-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2000-PROCESS-TRANSACTIONS - ONE PASS OF THE WITHHOLDING  *
+      *    LOOP.  THE TRANSACTION AMOUNT IS TREATED AS TAXABLE      *
+      *    INCOME FOR THAT TRANSACTION AND RUN THROUGH BRKCALC.     *
+      *    A NEGATIVE TRANSACTION AMOUNT HAS NO WITHHOLDING.        *
+      *----------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'YES' TO EOF-REACHED
+               NOT AT END
+                   IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+                       DISPLAY "TAXWH: READ ERROR ON TRANSACTION-"
+                           "FILE, STATUS = " WS-TRANSACTION-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+                   MOVE TRANSACTION-AMT TO WS-TRANSACTION-AMT
+                   IF WS-TRANSACTION-AMT > ZERO
+                       MOVE WS-TRANSACTION-AMT TO WS-TAXABLE-AMT
+                       CALL "BRKCALC" USING WS-DEFAULT-FILING-STATUS
+                           WS-TAXABLE-AMT WS-WITHHOLDING-AMT
+                   ELSE
+                       MOVE ZERO TO WS-WITHHOLDING-AMT
+                   END-IF
+                   MOVE WS-ACCOUNT-NUMBER TO WH-ACCOUNT-NUMBER
+                   MOVE WS-TRANSACTION-AMT TO WH-TRANSACTION-AMT
+                   MOVE WS-WITHHOLDING-AMT TO WH-WITHHOLDING-AMT
+                   WRITE WITHHOLDING-RECORD
+                   IF WS-WITHHOLDING-FILE-STATUS NOT = '00'
+                       DISPLAY "TAXWH: ERROR WRITING WITHHOLDING-"
+                           "FILE, STATUS = " WS-WITHHOLDING-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-TRANSACTIONS-PROCESSED
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    9000-TERMINATE                                          *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY "TAXWH: ERROR CLOSING TRANSACTION-FILE, "
+                   "STATUS = " WS-TRANSACTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE WITHHOLDING-FILE
+           IF WS-WITHHOLDING-FILE-STATUS NOT = '00'
+               DISPLAY "TAXWH: ERROR CLOSING WITHHOLDING-FILE, "
+                   "STATUS = " WS-WITHHOLDING-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
