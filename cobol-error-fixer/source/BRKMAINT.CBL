@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRKMAINT.
+       AUTHOR.        D.NOLAN - PAYROLL SYSTEMS.
+       INSTALLATION.  CORPORATE PAYROLL.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  08/08/2026  DN   ORIGINAL PROGRAM - PSEUDOCONVERSATIONAL  *
+      *                   CICS TRANSACTION (TRANSID BRKM) GIVING    *
+      *                   FINANCE BROWSE/ADD/CHANGE/DELETE SCREENS  *
+      *                   OVER THE BRACKET FILE SO THEY CAN         *
+      *                   MAINTAIN NEXT YEAR'S RATES THEMSELVES     *
+      *                   INSTEAD OF FILING A CHANGE REQUEST.       *
+      *                   EVERY ADD/CHANGE/DELETE IS LOGGED TO       *
+      *                   CHGLOGF WITH WHO, WHEN, AND THE OLD AND    *
+      *                   NEW BRACKET VALUES.                       *
+      *  08/08/2026  DN   DROPPED THE UNUSED WS-SAVED-RECORD WORK    *
+      *                   AREA AND THE CA-FUNCTION/CA-KEY COMMAREA   *
+      *                   FIELDS - EVERY SCREEN IS A FULL ENTRY      *
+      *                   FORM, SO THERE WAS NOTHING TO CARRY        *
+      *                   FORWARD BETWEEN TRIPS AND THESE WERE       *
+      *                   NEVER READ BACK.                           *
+      *  08/08/2026  DN   LOWAMTI/HIGHAMTI/RATEI COME IN AS RAW      *
+      *                   DIGITS WITH NO DECIMAL POINT - MOVING      *
+      *                   THEM STRAIGHT INTO THE V99/V999 BRACKET    *
+      *                   FIELDS WAS MISALIGNING THE VALUE INSTEAD   *
+      *                   OF DECIMAL-SHIFTING IT.  NOW MOVED THROUGH *
+      *                   AN INTEGER WORK FIELD REDEFINED UNDER THE  *
+      *                   BRACKET RECORD'S OWN PICTURE.  ALSO ADDED  *
+      *                   THE MISSING CHGLOG-NEW-* MOVES ON ADD (THE *
+      *                   LOG WAS WRITING STALE VALUES AS THE "NEW"  *
+      *                   BRACKET), AND STOPPED ROUTING THE INVALID- *
+      *                   INPUT AND BAD-FUNCTION ERROR MESSAGES      *
+      *                   THROUGH 1000-INITIAL-SCREEN, WHICH          *
+      *                   OVERWROTE THEM WITH THE GENERIC PROMPT      *
+      *                   BEFORE THE OPERATOR EVER SAW THEM.          *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    COPY OF THE BRACKET RECORD AND ITS SYMBOLIC MAP          *
+      *----------------------------------------------------------*
+       COPY BRKTAB.
+       COPY BRKMAPO.
+       COPY CHGLOG.
+
+      *----------------------------------------------------------*
+      *    SWITCHES AND WORK FIELDS                                 *
+      *----------------------------------------------------------*
+       01  WS-RESP                     PIC S9(08) COMP.
+       01  WS-FUNCTION                 PIC X(01).
+           88  WS-FUNCTION-BROWSE                 VALUE 'B'.
+           88  WS-FUNCTION-ADD                    VALUE 'A'.
+           88  WS-FUNCTION-CHANGE                 VALUE 'C'.
+           88  WS-FUNCTION-DELETE                 VALUE 'D'.
+
+       01  WS-MESSAGE                  PIC X(60) VALUE SPACES.
+
+      *----------------------------------------------------------*
+      *    THE SCREEN'S LOW/HIGH/RATE FIELDS ARE KEYED AS RAW      *
+      *    DIGITS WITH NO DECIMAL POINT (THE USUAL BMS NUMERIC      *
+      *    CONVENTION), SO THEY HAVE TO COME IN THROUGH AN          *
+      *    INTEGER PICTURE AND BE RE-EXAMINED UNDER THE BRACKET     *
+      *    RECORD'S V99/V999 PICTURE - A STRAIGHT ALPHANUMERIC-TO-  *
+      *    NUMERIC MOVE WOULD ASSUME ZERO DECIMAL PLACES.           *
+      *----------------------------------------------------------*
+       01  WS-LOW-AMT-WORK              PIC 9(09).
+       01  WS-LOW-AMT-EDIT REDEFINES WS-LOW-AMT-WORK
+                                        PIC 9(07)V99.
+       01  WS-HIGH-AMT-WORK             PIC 9(09).
+       01  WS-HIGH-AMT-EDIT REDEFINES WS-HIGH-AMT-WORK
+                                        PIC 9(07)V99.
+       01  WS-RATE-WORK                 PIC 9(04).
+       01  WS-RATE-EDIT REDEFINES WS-RATE-WORK
+                                        PIC 9(01)V999.
+
+      *----------------------------------------------------------*
+      *    COMMAREA - EVERY SCREEN IS A FULL ENTRY FORM (FUNCTION  *
+      *    AND KEY ARE RE-KEYED BY THE OPERATOR ON EVERY TRIP), SO  *
+      *    NOTHING NEEDS TO BE CARRIED FORWARD BETWEEN TRIPS YET.   *
+      *    THIS COMMAREA IS PASSED ON RETURN SOLELY SO EIBCALEN IS  *
+      *    NONZERO ON THE NEXT TRIP AND 0000-MAINLINE CAN TELL A    *
+      *    CONTINUATION FROM THE FIRST TRIP THROUGH THE TRANSACTION.*
+      *----------------------------------------------------------*
+       01  WS-COMMAREA.
+           05  CA-FILLER                PIC X(01).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-COMMAREA              PIC X(01).
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE - ENTRY POINT FOR EVERY TRIP THROUGH THE   *
+      *    TRANSACTION.  ON THE FIRST TRIP THERE IS NO COMMAREA, SO  *
+      *    THE MENU/BROWSE SCREEN IS SENT.  ON SUBSEQUENT TRIPS THE  *
+      *    SAVED FUNCTION AND KEY ARE RESTORED AND THE OPERATOR'S    *
+      *    INPUT IS PROCESSED.                                       *
+      *----------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-SCREEN
+           ELSE
+               MOVE LK-COMMAREA TO WS-COMMAREA
+               PERFORM 2000-RECEIVE-AND-EDIT THRU 2000-EXIT
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    1000-INITIAL-SCREEN - FIRST TRIP THROUGH THE TRANSACTION. *
+      *    SEND THE BLANK MAINTENANCE SCREEN AND RETURN, WAITING     *
+      *    FOR THE OPERATOR TO KEY A FUNCTION AND A BRACKET KEY.      *
+      *----------------------------------------------------------*
+       1000-INITIAL-SCREEN.
+           MOVE SPACES TO BRKMAP1O
+           MOVE "ENTER B/A/C/D, EFFECTIVE DATE, STATUS, BRACKET NO"
+               TO MSGO
+           EXEC CICS SEND MAP('BRKMAP1')
+                          MAPSET('BRKMAP')
+                          FROM(BRKMAP1O)
+                          ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('BRKM')
+                             COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      *    2000-RECEIVE-AND-EDIT - READ THE OPERATOR'S INPUT AND     *
+      *    DISPATCH TO THE FUNCTION THEY ASKED FOR.                  *
+      *----------------------------------------------------------*
+       2000-RECEIVE-AND-EDIT.
+           EXEC CICS RECEIVE MAP('BRKMAP1')
+                              MAPSET('BRKMAP')
+                              INTO(BRKMAP1I)
+                              RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO BRKMAP1O
+               MOVE "INVALID INPUT - PLEASE RE-ENTER" TO MSGO
+               EXEC CICS SEND MAP('BRKMAP1')
+                              MAPSET('BRKMAP')
+                              FROM(BRKMAP1O)
+                              ERASE
+               END-EXEC
+               EXEC CICS RETURN TRANSID('BRKM')
+                                 COMMAREA(WS-COMMAREA)
+               END-EXEC
+           END-IF
+
+           MOVE FUNCI TO WS-FUNCTION
+           MOVE EFFDTI TO BRKTAB-EFFECTIVE-DATE
+           MOVE FSTATI TO BRKTAB-FILING-STATUS
+           MOVE BRKNOI TO BRKTAB-BRACKET-NO
+
+           EVALUATE TRUE
+               WHEN WS-FUNCTION-BROWSE
+                   PERFORM 3000-BROWSE-BRACKET
+               WHEN WS-FUNCTION-ADD
+                   PERFORM 4000-ADD-BRACKET
+               WHEN WS-FUNCTION-CHANGE
+                   PERFORM 5000-CHANGE-BRACKET
+               WHEN WS-FUNCTION-DELETE
+                   PERFORM 6000-DELETE-BRACKET
+               WHEN OTHER
+                   MOVE SPACES TO BRKMAP1O
+                   MOVE "FUNCTION MUST BE B, A, C, OR D" TO MSGO
+                   EXEC CICS SEND MAP('BRKMAP1')
+                                  MAPSET('BRKMAP')
+                                  FROM(BRKMAP1O)
+                                  ERASE
+                   END-EXEC
+                   EXEC CICS RETURN TRANSID('BRKM')
+                                     COMMAREA(WS-COMMAREA)
+                   END-EXEC
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    3000-BROWSE-BRACKET - DISPLAY THE BRACKET FOR THE KEY     *
+      *    THE OPERATOR ENTERED.                                     *
+      *----------------------------------------------------------*
+       3000-BROWSE-BRACKET.
+           EXEC CICS READ FILE('BRKFILE')
+                          INTO(BRKTAB-RECORD)
+                          RIDFLD(BRKTAB-KEY)
+                          RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "BRACKET FOUND" TO MSGO
+               PERFORM 7000-POPULATE-MAP-FROM-RECORD
+           ELSE
+               MOVE "BRACKET NOT ON FILE" TO MSGO
+           END-IF
+           PERFORM 8000-SEND-MAP-AND-RETURN.
+
+      *----------------------------------------------------------*
+      *    4000-ADD-BRACKET - ADD A NEW BRACKET.  THE CHANGE LOG      *
+      *    RECORD'S OLD VALUE IS LEFT AT SPACES/ZERO SINCE THERE      *
+      *    WAS NO PRIOR RECORD.                                       *
+      *----------------------------------------------------------*
+       4000-ADD-BRACKET.
+           MOVE LOWAMTI TO WS-LOW-AMT-WORK
+           MOVE WS-LOW-AMT-EDIT TO BRKTAB-LOW-AMT
+           MOVE HIGHAMTI TO WS-HIGH-AMT-WORK
+           MOVE WS-HIGH-AMT-EDIT TO BRKTAB-HIGH-AMT
+           MOVE RATEI TO WS-RATE-WORK
+           MOVE WS-RATE-EDIT TO BRKTAB-RATE
+
+           EXEC CICS WRITE FILE('BRKFILE')
+                            FROM(BRKTAB-RECORD)
+                            RIDFLD(BRKTAB-KEY)
+                            RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "BRACKET ADDED" TO MSGO
+               MOVE SPACES TO CHGLOG-OLD-RECORD
+               MOVE ZERO TO CHGLOG-OLD-EFF-DATE CHGLOG-OLD-BRACKET-NO
+                   CHGLOG-OLD-LOW-AMT CHGLOG-OLD-HIGH-AMT
+                   CHGLOG-OLD-RATE
+               MOVE BRKTAB-EFFECTIVE-DATE TO CHGLOG-NEW-EFF-DATE
+               MOVE BRKTAB-FILING-STATUS TO CHGLOG-NEW-FILING-STATUS
+               MOVE BRKTAB-BRACKET-NO TO CHGLOG-NEW-BRACKET-NO
+               MOVE BRKTAB-LOW-AMT TO CHGLOG-NEW-LOW-AMT
+               MOVE BRKTAB-HIGH-AMT TO CHGLOG-NEW-HIGH-AMT
+               MOVE BRKTAB-RATE TO CHGLOG-NEW-RATE
+               SET CHGLOG-ACTION-ADD TO TRUE
+               PERFORM 9000-WRITE-CHANGE-LOG
+           ELSE
+               IF WS-RESP = DFHRESP(DUPREC)
+                   MOVE "BRACKET ALREADY ON FILE - USE CHANGE" TO MSGO
+               ELSE
+                   MOVE "UNABLE TO ADD BRACKET" TO MSGO
+               END-IF
+           END-IF
+           PERFORM 8000-SEND-MAP-AND-RETURN.
+
+      *----------------------------------------------------------*
+      *    5000-CHANGE-BRACKET - REWRITE AN EXISTING BRACKET,        *
+      *    LOGGING BOTH THE OLD AND NEW VALUES.                       *
+      *----------------------------------------------------------*
+       5000-CHANGE-BRACKET.
+           EXEC CICS READ FILE('BRKFILE')
+                          INTO(BRKTAB-RECORD)
+                          RIDFLD(BRKTAB-KEY)
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "BRACKET NOT ON FILE - USE ADD" TO MSGO
+               PERFORM 8000-SEND-MAP-AND-RETURN
+           END-IF
+
+           MOVE BRKTAB-EFFECTIVE-DATE TO CHGLOG-OLD-EFF-DATE
+           MOVE BRKTAB-FILING-STATUS TO CHGLOG-OLD-FILING-STATUS
+           MOVE BRKTAB-BRACKET-NO TO CHGLOG-OLD-BRACKET-NO
+           MOVE BRKTAB-LOW-AMT TO CHGLOG-OLD-LOW-AMT
+           MOVE BRKTAB-HIGH-AMT TO CHGLOG-OLD-HIGH-AMT
+           MOVE BRKTAB-RATE TO CHGLOG-OLD-RATE
+
+           MOVE LOWAMTI TO WS-LOW-AMT-WORK
+           MOVE WS-LOW-AMT-EDIT TO BRKTAB-LOW-AMT
+           MOVE HIGHAMTI TO WS-HIGH-AMT-WORK
+           MOVE WS-HIGH-AMT-EDIT TO BRKTAB-HIGH-AMT
+           MOVE RATEI TO WS-RATE-WORK
+           MOVE WS-RATE-EDIT TO BRKTAB-RATE
+
+           EXEC CICS REWRITE FILE('BRKFILE')
+                              FROM(BRKTAB-RECORD)
+                              RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "BRACKET CHANGED" TO MSGO
+               MOVE BRKTAB-EFFECTIVE-DATE TO CHGLOG-NEW-EFF-DATE
+               MOVE BRKTAB-FILING-STATUS TO CHGLOG-NEW-FILING-STATUS
+               MOVE BRKTAB-BRACKET-NO TO CHGLOG-NEW-BRACKET-NO
+               MOVE BRKTAB-LOW-AMT TO CHGLOG-NEW-LOW-AMT
+               MOVE BRKTAB-HIGH-AMT TO CHGLOG-NEW-HIGH-AMT
+               MOVE BRKTAB-RATE TO CHGLOG-NEW-RATE
+               SET CHGLOG-ACTION-CHANGE TO TRUE
+               PERFORM 9000-WRITE-CHANGE-LOG
+           ELSE
+               MOVE "UNABLE TO CHANGE BRACKET" TO MSGO
+           END-IF
+           PERFORM 8000-SEND-MAP-AND-RETURN.
+
+      *----------------------------------------------------------*
+      *    6000-DELETE-BRACKET - DELETE AN EXISTING BRACKET,         *
+      *    LOGGING THE OLD VALUE.  THE LOG'S NEW VALUE IS LEFT AT     *
+      *    SPACES/ZERO SINCE THE RECORD NO LONGER EXISTS.             *
+      *----------------------------------------------------------*
+       6000-DELETE-BRACKET.
+           EXEC CICS READ FILE('BRKFILE')
+                          INTO(BRKTAB-RECORD)
+                          RIDFLD(BRKTAB-KEY)
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "BRACKET NOT ON FILE" TO MSGO
+               PERFORM 8000-SEND-MAP-AND-RETURN
+           END-IF
+
+           MOVE BRKTAB-EFFECTIVE-DATE TO CHGLOG-OLD-EFF-DATE
+           MOVE BRKTAB-FILING-STATUS TO CHGLOG-OLD-FILING-STATUS
+           MOVE BRKTAB-BRACKET-NO TO CHGLOG-OLD-BRACKET-NO
+           MOVE BRKTAB-LOW-AMT TO CHGLOG-OLD-LOW-AMT
+           MOVE BRKTAB-HIGH-AMT TO CHGLOG-OLD-HIGH-AMT
+           MOVE BRKTAB-RATE TO CHGLOG-OLD-RATE
+
+           EXEC CICS DELETE FILE('BRKFILE')
+                             RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "BRACKET DELETED" TO MSGO
+               MOVE SPACES TO CHGLOG-NEW-RECORD
+               MOVE ZERO TO CHGLOG-NEW-EFF-DATE CHGLOG-NEW-BRACKET-NO
+                   CHGLOG-NEW-LOW-AMT CHGLOG-NEW-HIGH-AMT
+                   CHGLOG-NEW-RATE
+               SET CHGLOG-ACTION-DELETE TO TRUE
+               PERFORM 9000-WRITE-CHANGE-LOG
+           ELSE
+               MOVE "UNABLE TO DELETE BRACKET" TO MSGO
+           END-IF
+           PERFORM 8000-SEND-MAP-AND-RETURN.
+
+      *----------------------------------------------------------*
+      *    7000-POPULATE-MAP-FROM-RECORD - MOVE A BRACKET JUST READ  *
+      *    FROM BRKFILE OUT TO THE SCREEN'S OUTPUT FIELDS.           *
+      *----------------------------------------------------------*
+       7000-POPULATE-MAP-FROM-RECORD.
+           MOVE BRKTAB-EFFECTIVE-DATE TO EFFDTO
+           MOVE BRKTAB-FILING-STATUS TO FSTATO
+           MOVE BRKTAB-BRACKET-NO TO BRKNOO
+           MOVE BRKTAB-LOW-AMT TO LOWAMTO
+           MOVE BRKTAB-HIGH-AMT TO HIGHAMTO
+           MOVE BRKTAB-RATE TO RATEO.
+
+      *----------------------------------------------------------*
+      *    8000-SEND-MAP-AND-RETURN - SEND THE RESULT SCREEN AND     *
+      *    WAIT FOR THE OPERATOR'S NEXT TRANSACTION.                 *
+      *----------------------------------------------------------*
+       8000-SEND-MAP-AND-RETURN.
+           EXEC CICS SEND MAP('BRKMAP1')
+                          MAPSET('BRKMAP')
+                          FROM(BRKMAP1O)
+                          DATAONLY
+           END-EXEC
+           EXEC CICS RETURN TRANSID('BRKM')
+                             COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------*
+      *    9000-WRITE-CHANGE-LOG - RECORD WHO MADE THE CHANGE, WHEN,  *
+      *    AND THE BRACKET'S OLD AND NEW VALUES.                      *
+      *----------------------------------------------------------*
+       9000-WRITE-CHANGE-LOG.
+           MOVE EIBOPID TO CHGLOG-USERID
+           MOVE EIBDATE TO CHGLOG-DATE
+           MOVE EIBTIME TO CHGLOG-TIME
+           EXEC CICS WRITE FILE('CHGLOGF')
+                            FROM(CHGLOG-RECORD)
+                            RESP(WS-RESP)
+           END-EXEC.
