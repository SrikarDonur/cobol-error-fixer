@@ -1,20 +1,172 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TAXCALC.
+       PROGRAM-ID.    TAXCALC.
+       AUTHOR.        D.NOLAN - PAYROLL SYSTEMS.
+       INSTALLATION.  CORPORATE PAYROLL.
+       DATE-WRITTEN.  01/05/2015.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  ----------                                              *
+      *  01/05/2015  DN   ORIGINAL PROGRAM - FLAT TWO TIER RATE.  *
+      *  08/08/2026  DN   REPLACED THE HARD-CODED TWO TIER RATE   *
+      *                   WITH A PROGRESSIVE BRACKET TABLE LOADED *
+      *                   FROM THE RATE FILE, KEYED BY EFFECTIVE  *
+      *                   DATE, SO THE RATES CAN BE MAINTAINED BY *
+      *                   FINANCE WITHOUT A RECOMPILE.            *
+      *  08/08/2026  DN   RESTRUCTURED AS A BATCH RUN OVER         *
+      *                   EMPLOYEE-FILE INSTEAD OF ONE HARD-CODED  *
+      *                   SALARY - THIS IS NOW THE NIGHTLY PAYROLL *
+      *                   TAX JOB.  ONE TAX-OUTPUT RECORD IS       *
+      *                   WRITTEN PER EMPLOYEE.                    *
+      *  08/08/2026  DN   MOVED THE BRACKET TABLE LOOKUP OUT TO    *
+      *                   THE BRKCALC SUBPROGRAM SO THE TAXWH      *
+      *                   PER-TRANSACTION WITHHOLDING PROGRAM CAN  *
+      *                   SHARE THE SAME LOGIC INSTEAD OF CARRYING *
+      *                   A SECOND COPY OF IT.                     *
+      *  08/08/2026  DN   PASS EACH EMPLOYEE'S FILING STATUS TO    *
+      *                   BRKCALC SO SINGLE, MARRIED, AND HEAD OF  *
+      *                   HOUSEHOLD EMPLOYEES ARE TAXED AGAINST    *
+      *                   THE CORRECT BRACKET SCHEDULE.            *
+      *  08/08/2026  DN   CHECK FILE STATUS ON THE END-OF-JOB      *
+      *                   CLOSES TOO, NOT JUST THE OPENS/READS.    *
+      *  08/08/2026  DN   CHECK FILE STATUS ON THE WRITE OF        *
+      *                   TAX-OUTPUT-RECORD TOO - A FULL DISK OR   *
+      *                   OTHER WRITE ERROR ON THE NIGHTLY TAX     *
+      *                   OUTPUT WAS PASSING COMPLETELY SILENTLY.  *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT TAX-OUTPUT-FILE ASSIGN TO "TAXOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXOUT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EMPREC.
+
+       FD  TAX-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TAX-OUTPUT-RECORD.
+           05  TO-EMP-ID               PIC 9(06).
+           05  TO-SALARY               PIC 9(07)V99.
+           05  TO-TAX                  PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
-       01 SALARY         PIC 9(5)V99 VALUE 60000.
-       01 TAX            PIC 9(4)V99.
+      *----------------------------------------------------------*
+      *    CURRENT EMPLOYEE'S SALARY / COMPUTED TAX                *
+      *----------------------------------------------------------*
+       01  SALARY                      PIC 9(7)V99.
+       01  TAX                         PIC 9(7)V99.
+
+      *----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *----------------------------------------------------------*
+       01  WS-EMPLOYEE-FILE-STATUS     PIC X(02) VALUE '00'.
+       01  WS-TAXOUT-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-EMPLOYEE-EOF-SW          PIC X(01) VALUE 'N'.
+           88  EMPLOYEE-EOF                       VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    RUN COUNTS FOR THE END-OF-JOB MESSAGE                   *
+      *----------------------------------------------------------*
+       01  WS-EMPLOYEES-PROCESSED      PIC 9(07) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           PERFORM COMPUTE-TAX
-           DISPLAY "TAX: " TAX
+
+      *----------------------------------------------------------*
+      *    0000-MAINLINE                                          *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+               UNTIL EMPLOYEE-EOF
+           PERFORM 9000-TERMINATE
+           DISPLAY "TAXCALC: " WS-EMPLOYEES-PROCESSED
+               " EMPLOYEE RECORDS PROCESSED"
            STOP RUN.
 
-       COMPUTE-TAX.
-           IF SALARY > 50000
-              COMPUTE TAX = SALARY * 0.25
-           ELSE
-              COMPUTE TAX = SALARY * 0.1
+      *----------------------------------------------------------*
+      *    1000-INITIALIZE - OPEN THE EMPLOYEE AND OUTPUT FILES.    *
+      *    THE BRACKET TABLE ITSELF IS LOADED BY BRKCALC ON ITS     *
+      *    FIRST CALL, NOT HERE.                                    *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY "TAXCALC: UNABLE TO OPEN EMPLOYEE-FILE, "
+                   "STATUS = " WS-EMPLOYEE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT TAX-OUTPUT-FILE
+           IF WS-TAXOUT-FILE-STATUS NOT = '00'
+               DISPLAY "TAXCALC: UNABLE TO OPEN TAX-OUTPUT-FILE, "
+                   "STATUS = " WS-TAXOUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2000-PROCESS-EMPLOYEES - ONE PASS OF THE PAYROLL LOOP.   *
+      *    READS ONE EMPLOYEE, COMPUTES THEIR TAX VIA BRKCALC, AND  *
+      *    WRITES ONE TAX-OUTPUT RECORD.                            *
+      *----------------------------------------------------------*
+       2000-PROCESS-EMPLOYEES.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EMPLOYEE-EOF-SW
+               NOT AT END
+                   IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+                       DISPLAY "TAXCALC: READ ERROR ON EMPLOYEE-FILE, "
+                           "STATUS = " WS-EMPLOYEE-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE EMP-SALARY TO SALARY
+                   CALL "BRKCALC" USING EMP-FILING-STATUS SALARY TAX
+                   MOVE EMP-ID TO TO-EMP-ID
+                   MOVE SALARY TO TO-SALARY
+                   MOVE TAX TO TO-TAX
+                   WRITE TAX-OUTPUT-RECORD
+                   IF WS-TAXOUT-FILE-STATUS NOT = '00'
+                       DISPLAY "TAXCALC: ERROR WRITING TAX-OUTPUT-"
+                           "FILE, STATUS = " WS-TAXOUT-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-EMPLOYEES-PROCESSED
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    9000-TERMINATE                                          *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY "TAXCALC: ERROR CLOSING EMPLOYEE-FILE, "
+                   "STATUS = " WS-EMPLOYEE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF
-       END-COMPUTE-TAX.
+           CLOSE TAX-OUTPUT-FILE
+           IF WS-TAXOUT-FILE-STATUS NOT = '00'
+               DISPLAY "TAXCALC: ERROR CLOSING TAX-OUTPUT-FILE, "
+                   "STATUS = " WS-TAXOUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
